@@ -0,0 +1,61 @@
+//HELLOBAT JOB (ACCTG),'DAILY TXN BATCH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* Daily transaction batch: validate/dedupe/xref/post/report is
+//* all performed by one load module, HELLO, in a single pass over
+//* TRANSACTIONS.DAT (see program comments in hello.cob for why
+//* those steps are not separate load modules here). This job
+//* sequences that pass and then archives the source dataset under
+//* a date-stamped name, so the morning run is one job stream
+//* instead of hand-invoked programs.
+//*
+//* ILLUSTRATIVE ONLY - not a runnable binding to hello.cob as
+//* written: every SELECT...ASSIGN in hello.cob is a hardcoded
+//* Unix-style literal (e.g. "transactions.dat"), not a symbolic
+//* name a COBOL runtime resolves against a DD statement, and the
+//* actual tested/runnable path for this program is run_batch.sh
+//* under GnuCOBOL/Linux (see its header comment). The DD names,
+//* DSNs and SPACE/DISP values below exist to document which
+//* mainframe dataset each of HELLO's files would correspond to if
+//* this load module were ever relinked against real DD-bound
+//* SELECT clauses; they are not consumed by HELLO today.
+//*  Likewise, PARM='RESTART' below documents intent only: HELLO
+//*  reads its restart flag via ACCEPT ... FROM COMMAND-LINE
+//*  (GnuCOBOL's Unix argv mechanism), not a LINKAGE SECTION
+//*  PROCEDURE DIVISION USING parameter, so a real z/OS PARM=
+//*  would need that linkage added before it could reach WS-PARM.
+//*--------------------------------------------------------------
+//*  To restart after an aborted run, resubmit this step with
+//*  PARM='RESTART' (change the PARM= below and rerun STEP010
+//*  alone) so HELLO fast-forwards past TRANCKPT's checkpointed
+//*  line instead of reprocessing the whole file.
+//STEP010  EXEC PGM=HELLO,PARM=''
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//TRANSIN  DD DISP=SHR,DSN=PROD.DAILY.TRANSACTIONS
+//ACCTMAST DD DISP=SHR,DSN=PROD.ACCOUNT.MASTER
+//TRANREJ  DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.DAILY.TRANSACTIONS.REJECT,
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANDUP  DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.DAILY.TRANSACTIONS.DUPLICATE,
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANAUD  DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.DAILY.TRANSACTIONS.AUDIT,
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANCKPT DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.DAILY.TRANSACTIONS.CKPT,
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//TRANPMK  DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.DAILY.TRANSACTIONS.POSTMARK,
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//*  Archive today's input dataset under a date-stamped name so
+//*  tomorrow's run starts from a clean TRANSACTIONS.DAT.
+//SYSUT1   DD DISP=SHR,DSN=PROD.DAILY.TRANSACTIONS
+//SYSUT2   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.DAILY.TRANSACTIONS.ARCHIVE(+1),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
