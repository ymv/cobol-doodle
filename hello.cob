@@ -5,29 +5,684 @@
        FILE-CONTROL.
            SELECT transactions ASSIGN TO "transactions.dat"
                ORGANIZATION LINE SEQUENTIAL.
+           SELECT account-master ASSIGN TO "account-master.dat"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS AM-ACCT-ID
+               FILE STATUS IS WS-AM-STATUS.
+           SELECT transactions-reject
+               ASSIGN TO "transactions-reject.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL checkpoint-file
+               ASSIGN TO "hello.ckpt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL post-marker-file
+               ASSIGN TO "hello.postmark"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-POSTMARK-STATUS.
+           SELECT transactions-duplicate
+               ASSIGN TO "transactions-duplicate.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT transactions-audit
+               ASSIGN TO "transactions-audit.dat"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD transactions.
        01 TRANSACTIONS-LINE PIC X(256).
+       FD account-master.
+       COPY ACCTMAST.
+       FD transactions-reject.
+       01 REJECT-LINE PIC X(280).
+       FD checkpoint-file.
+       01 CHECKPOINT-LINE PIC X(80).
+       FD post-marker-file.
+       01 POSTMARK-LINE PIC X(7).
+       FD transactions-duplicate.
+       01 DUPLICATE-LINE PIC X(280).
+       FD transactions-audit.
+       01 AUDIT-LINE PIC X(320).
        WORKING-STORAGE SECTION.
        01 TR-SUM PIC X(10).
        01 TR-SRC PIC X(10).
        01 TR-DST PIC X(10).
+       01 WS-AM-STATUS PIC XX.
+       01 WS-DEBIT-AMT PIC S9(9)V99.
+       01 WS-CREDIT-AMT PIC S9(9)V99.
+       01 WS-FIELD-COUNT PIC 9.
+       01 WS-VALID-SW PIC X VALUE "Y".
+           88 VALID-TRANSACTION VALUE "Y".
+           88 INVALID-TRANSACTION VALUE "N".
+       01 WS-REJECT-REASON PIC X(20).
+       01 WS-RUN-COUNT PIC 9(7) VALUE 0.
+       01 WS-RUN-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-EXPECTED-COUNT PIC 9(7).
+       01 WS-EXPECTED-TOTAL PIC S9(9)V99.
+       01 WS-TRAILER-SW PIC X VALUE "N".
+           88 TRAILER-SEEN VALUE "Y".
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-POSTMARK-STATUS PIC XX.
+       01 WS-LINE-NUM PIC 9(7) VALUE 0.
+       01 WS-RESTART-LINE PIC 9(7) VALUE 0.
+       01 WS-PARM PIC X(32) VALUE SPACES.
+       01 CKPT-HDR-TAG PIC X(4) VALUE "CKPT".
+       01 CKPT-LINE-TXT PIC X(7).
+       01 CKPT-COUNT-TXT PIC X(7).
+       01 CKPT-TOTAL-TXT PIC X(15).
+       01 CKPT-TOTAL-EDIT PIC -(9)9.99.
+       01 CKPT-DUP-COUNT-TXT PIC X(5).
+       01 CKPT-RPT-COUNT-TXT PIC X(4).
+       01 CKPT-RPT-DEBIT-COUNT-TXT PIC X(7).
+       01 CKPT-RPT-CREDIT-COUNT-TXT PIC X(7).
+       01 CKPT-RPT-DEBIT-TOTAL-TXT PIC X(15).
+       01 CKPT-RPT-CREDIT-TOTAL-TXT PIC X(15).
+       01 CKPT-RPT-DEBIT-TOTAL-EDIT PIC -(9)9.99.
+       01 CKPT-RPT-CREDIT-TOTAL-EDIT PIC -(9)9.99.
+       01 WS-REPORT-COUNT PIC 9(4) VALUE 0.
+       01 WS-REPORT-TABLE.
+           05 WS-REPORT-ENTRY OCCURS 500 TIMES
+                              INDEXED BY RPT-IDX.
+               10 RPT-ACCT-ID PIC X(10).
+               10 RPT-DEBIT-COUNT PIC 9(7) VALUE 0.
+               10 RPT-DEBIT-TOTAL PIC S9(9)V99 VALUE 0.
+               10 RPT-CREDIT-COUNT PIC 9(7) VALUE 0.
+               10 RPT-CREDIT-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-LOOKUP-ID PIC X(10).
+       01 RPT-DEBIT-TOTAL-EDIT PIC ---,---,--9.99.
+       01 RPT-CREDIT-TOTAL-EDIT PIC ---,---,--9.99.
+       01 WS-DUP-COUNT PIC 9(5) VALUE 0.
+       01 WS-DUP-TABLE.
+           05 WS-DUP-KEY OCCURS 5000 TIMES
+                         INDEXED BY DUP-IDX
+                         PIC X(41).
+       01 WS-CURRENT-KEY PIC X(41).
+       01 WS-DUP-SW PIC X VALUE "N".
+           88 IS-DUPLICATE VALUE "Y".
+       01 WS-SRC-FOUND-SW PIC X VALUE "N".
+           88 SRC-ON-FILE VALUE "Y".
+       01 WS-DST-FOUND-SW PIC X VALUE "N".
+           88 DST-ON-FILE VALUE "Y".
+       01 WS-RUN-ID PIC X(14).
+       01 WS-CURRENT-TIMESTAMP PIC X(21).
+       01 WS-AUDIT-DISPOSITION PIC X(10).
+       01 WS-TXN-TYPE PIC X.
+           88 TXN-IS-TRANSFER VALUE "T".
+           88 TXN-IS-FEE VALUE "F".
+           88 TXN-IS-REVERSAL VALUE "R".
+           88 TXN-IS-TRAILER VALUE "9".
+       01 WS-RAW-FIELD-COUNT PIC 9.
+       01 WS-RAW-FIELD-1 PIC X(10).
+       01 WS-RAW-FIELD-2 PIC X(10).
+       01 WS-RAW-FIELD-3 PIC X(10).
+       01 WS-RAW-FIELD-4 PIC X(10).
+       01 WS-RAW-FIELD-5 PIC X(10).
+       01 REV-REF-ID PIC X(10).
        PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO WS-RUN-ID
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM(1:7) = "RESTART"
+               PERFORM READ-CHECKPOINT
+           END-IF
            OPEN INPUT transactions
+           OPEN I-O account-master
+           IF WS-AM-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN ACCOUNT-MASTER, FILE STATUS "
+                       WS-AM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-PARM(1:7) = "RESTART"
+               OPEN EXTEND transactions-reject
+               OPEN EXTEND transactions-duplicate
+               OPEN EXTEND transactions-audit
+           ELSE
+               OPEN OUTPUT transactions-reject
+               OPEN OUTPUT transactions-duplicate
+               OPEN OUTPUT transactions-audit
+           END-IF
            PERFORM UNTIL 1=0
                READ transactions AT END
+                   PERFORM VERIFY-CONTROL-TOTALS
+                   PERFORM PRINT-SUMMARY-REPORT
                    DISPLAY "EOF"
                    EXIT PERFORM
                END-READ
-               UNSTRING TRANSACTIONS-LINE DELIMITED BY x"09" INTO
-                   TR-SUM
-                   TR-SRC
-                   TR-DST
+               ADD 1 TO WS-LINE-NUM
+               IF WS-LINE-NUM > WS-RESTART-LINE
+                   PERFORM PROCESS-TRANSACTION-LINE
+                   PERFORM WRITE-POST-MARKER
+               END-IF
+               IF TRAILER-SEEN
+                   EXIT PERFORM
+               END-IF
+               IF FUNCTION MOD(WS-LINE-NUM, WS-CKPT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM
+           CLOSE transactions
+           CLOSE account-master
+           CLOSE transactions-reject
+           CLOSE transactions-duplicate
+           CLOSE transactions-audit.
+           STOP RUN.
+
+       PROCESS-TRANSACTION-LINE.
+           PERFORM SPLIT-RAW-FIELDS
+           EVALUATE TRUE
+               WHEN TXN-IS-TRAILER
+                   PERFORM PROCESS-TRAILER
+                   MOVE "CONTROL" TO WS-AUDIT-DISPOSITION
+                   PERFORM WRITE-AUDIT
+                   PERFORM VERIFY-CONTROL-TOTALS
+                   PERFORM PRINT-SUMMARY-REPORT
+               WHEN TXN-IS-TRANSFER
+                   PERFORM PROCESS-TRANSFER-LINE
+               WHEN TXN-IS-FEE
+                   PERFORM PROCESS-FEE-LINE
+               WHEN TXN-IS-REVERSAL
+                   PERFORM PROCESS-REVERSAL-LINE
+               WHEN OTHER
+                   PERFORM PROCESS-UNKNOWN-TYPE-LINE
+           END-EVALUATE.
+
+       SPLIT-RAW-FIELDS.
+           UNSTRING TRANSACTIONS-LINE DELIMITED BY x"09" INTO
+               WS-RAW-FIELD-1
+               WS-RAW-FIELD-2
+               WS-RAW-FIELD-3
+               WS-RAW-FIELD-4
+               WS-RAW-FIELD-5
+               TALLYING IN WS-RAW-FIELD-COUNT
+           END-UNSTRING
+           MOVE WS-RAW-FIELD-1(1:1) TO WS-TXN-TYPE.
+
+       PROCESS-TRANSFER-LINE.
+           MOVE WS-RAW-FIELD-2 TO TR-SUM
+           MOVE WS-RAW-FIELD-3 TO TR-SRC
+           MOVE WS-RAW-FIELD-4 TO TR-DST
+           MOVE SPACES TO REV-REF-ID
+           COMPUTE WS-FIELD-COUNT = WS-RAW-FIELD-COUNT - 1
+           ADD 1 TO WS-RUN-COUNT
+           IF FUNCTION TEST-NUMVAL(TR-SUM) = 0
+               ADD FUNCTION NUMVAL(TR-SUM) TO WS-RUN-TOTAL
+           END-IF
+           PERFORM VALIDATE-TRANSACTION
+           IF VALID-TRANSACTION
+               PERFORM CHECK-DUPLICATE
+               IF IS-DUPLICATE
+                   PERFORM WRITE-DUPLICATE
+                   MOVE "DUPLICATE" TO WS-AUDIT-DISPOSITION
+               ELSE
+                   DISPLAY TR-SUM
+                   DISPLAY TR-SRC
+                   DISPLAY TR-DST
+                   PERFORM POST-TRANSACTION
+                   MOVE "POSTED" TO WS-AUDIT-DISPOSITION
+               END-IF
+           ELSE
+               PERFORM WRITE-REJECT
+               MOVE "REJECTED" TO WS-AUDIT-DISPOSITION
+           END-IF
+           PERFORM WRITE-AUDIT.
+
+       PROCESS-FEE-LINE.
+           MOVE WS-RAW-FIELD-2 TO TR-SUM
+           MOVE WS-RAW-FIELD-3 TO TR-SRC
+           MOVE SPACES TO TR-DST
+           MOVE SPACES TO REV-REF-ID
+           COMPUTE WS-FIELD-COUNT = WS-RAW-FIELD-COUNT - 1
+           ADD 1 TO WS-RUN-COUNT
+           IF FUNCTION TEST-NUMVAL(TR-SUM) = 0
+               ADD FUNCTION NUMVAL(TR-SUM) TO WS-RUN-TOTAL
+           END-IF
+           PERFORM VALIDATE-FEE
+           IF VALID-TRANSACTION
+               PERFORM CHECK-DUPLICATE
+               IF IS-DUPLICATE
+                   PERFORM WRITE-DUPLICATE
+                   MOVE "DUPLICATE" TO WS-AUDIT-DISPOSITION
+               ELSE
+                   DISPLAY TR-SUM
+                   DISPLAY TR-SRC
+                   PERFORM POST-FEE
+                   MOVE "POSTED" TO WS-AUDIT-DISPOSITION
+               END-IF
+           ELSE
+               PERFORM WRITE-REJECT
+               MOVE "REJECTED" TO WS-AUDIT-DISPOSITION
+           END-IF
+           PERFORM WRITE-AUDIT.
+
+       PROCESS-REVERSAL-LINE.
+           MOVE WS-RAW-FIELD-2 TO TR-SUM
+           MOVE WS-RAW-FIELD-4 TO TR-SRC
+           MOVE WS-RAW-FIELD-3 TO TR-DST
+           MOVE WS-RAW-FIELD-5 TO REV-REF-ID
+           COMPUTE WS-FIELD-COUNT = WS-RAW-FIELD-COUNT - 1
+           ADD 1 TO WS-RUN-COUNT
+           IF FUNCTION TEST-NUMVAL(TR-SUM) = 0
+               ADD FUNCTION NUMVAL(TR-SUM) TO WS-RUN-TOTAL
+           END-IF
+           PERFORM VALIDATE-REVERSAL
+           IF VALID-TRANSACTION
+               PERFORM CHECK-DUPLICATE
+               IF IS-DUPLICATE
+                   PERFORM WRITE-DUPLICATE
+                   MOVE "DUPLICATE" TO WS-AUDIT-DISPOSITION
+               ELSE
+                   DISPLAY TR-SUM
+                   DISPLAY TR-SRC
+                   DISPLAY TR-DST
+                   PERFORM POST-TRANSACTION
+                   MOVE "POSTED" TO WS-AUDIT-DISPOSITION
+               END-IF
+           ELSE
+               PERFORM WRITE-REJECT
+               MOVE "REJECTED" TO WS-AUDIT-DISPOSITION
+           END-IF
+           PERFORM WRITE-AUDIT.
+
+       PROCESS-UNKNOWN-TYPE-LINE.
+           ADD 1 TO WS-RUN-COUNT
+           MOVE "UNKNOWN-TXN-TYPE" TO WS-REJECT-REASON
+           PERFORM WRITE-REJECT
+           MOVE "REJECTED" TO WS-AUDIT-DISPOSITION
+           PERFORM WRITE-AUDIT.
+
+       WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           STRING WS-RUN-ID DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-CURRENT-TIMESTAMP(1:14) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-AUDIT-DISPOSITION DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   TRANSACTIONS-LINE DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE.
+
+       CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUP-SW
+           STRING WS-TXN-TYPE DELIMITED BY SIZE
+                   TR-SUM DELIMITED BY SIZE
+                   TR-SRC DELIMITED BY SIZE
+                   TR-DST DELIMITED BY SIZE
+                   REV-REF-ID DELIMITED BY SIZE
+               INTO WS-CURRENT-KEY
+           END-STRING
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+                   UNTIL DUP-IDX > WS-DUP-COUNT
+               IF WS-DUP-KEY(DUP-IDX) = WS-CURRENT-KEY
+                   SET IS-DUPLICATE TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT IS-DUPLICATE
+               IF WS-DUP-COUNT >= 5000
+                   DISPLAY "DUPLICATE-CHECK TABLE FULL AT 5000 ENTRIES"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-DUP-COUNT
+               MOVE WS-CURRENT-KEY TO WS-DUP-KEY(WS-DUP-COUNT)
+           END-IF.
+
+       WRITE-DUPLICATE.
+           STRING "DUPLICATE" DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   TRANSACTIONS-LINE DELIMITED BY SIZE
+               INTO DUPLICATE-LINE
+           END-STRING
+           WRITE DUPLICATE-LINE.
+
+       READ-CHECKPOINT.
+           OPEN INPUT checkpoint-file
+           IF WS-CKPT-STATUS = "00"
+               READ checkpoint-file
+                   AT END CONTINUE
+               END-READ
+               UNSTRING CHECKPOINT-LINE DELIMITED BY x"09" INTO
+                   CKPT-HDR-TAG
+                   CKPT-LINE-TXT
+                   CKPT-COUNT-TXT
+                   CKPT-TOTAL-TXT
+                   CKPT-DUP-COUNT-TXT
+                   CKPT-RPT-COUNT-TXT
                END-UNSTRING
-               DISPLAY TR-SUM
-               DISPLAY TR-SRC
-               DISPLAY TR-DST
+               MOVE FUNCTION NUMVAL(CKPT-LINE-TXT) TO WS-RESTART-LINE
+               MOVE FUNCTION NUMVAL(CKPT-COUNT-TXT) TO WS-RUN-COUNT
+               MOVE FUNCTION NUMVAL(CKPT-TOTAL-TXT) TO WS-RUN-TOTAL
+               MOVE FUNCTION NUMVAL(CKPT-DUP-COUNT-TXT) TO WS-DUP-COUNT
+               MOVE FUNCTION NUMVAL(CKPT-RPT-COUNT-TXT)
+                   TO WS-REPORT-COUNT
+               PERFORM VARYING DUP-IDX FROM 1 BY 1
+                       UNTIL DUP-IDX > WS-DUP-COUNT
+                   READ checkpoint-file
+                       AT END CONTINUE
+                   END-READ
+                   MOVE CHECKPOINT-LINE(1:41) TO WS-DUP-KEY(DUP-IDX)
+               END-PERFORM
+               PERFORM VARYING RPT-IDX FROM 1 BY 1
+                       UNTIL RPT-IDX > WS-REPORT-COUNT
+                   READ checkpoint-file
+                       AT END CONTINUE
+                   END-READ
+                   UNSTRING CHECKPOINT-LINE DELIMITED BY x"09" INTO
+                       RPT-ACCT-ID(RPT-IDX)
+                       CKPT-RPT-DEBIT-COUNT-TXT
+                       CKPT-RPT-DEBIT-TOTAL-TXT
+                       CKPT-RPT-CREDIT-COUNT-TXT
+                       CKPT-RPT-CREDIT-TOTAL-TXT
+                   END-UNSTRING
+                   MOVE FUNCTION NUMVAL(CKPT-RPT-DEBIT-COUNT-TXT)
+                       TO RPT-DEBIT-COUNT(RPT-IDX)
+                   MOVE FUNCTION NUMVAL(CKPT-RPT-DEBIT-TOTAL-TXT)
+                       TO RPT-DEBIT-TOTAL(RPT-IDX)
+                   MOVE FUNCTION NUMVAL(CKPT-RPT-CREDIT-COUNT-TXT)
+                       TO RPT-CREDIT-COUNT(RPT-IDX)
+                   MOVE FUNCTION NUMVAL(CKPT-RPT-CREDIT-TOTAL-TXT)
+                       TO RPT-CREDIT-TOTAL(RPT-IDX)
+               END-PERFORM
+               CLOSE checkpoint-file
+           ELSE
+               DISPLAY "NO CHECKPOINT FILE FOUND, STARTING AT LINE 1"
+           END-IF
+           PERFORM READ-POST-MARKER
+           DISPLAY "RESTARTING AFTER LINE " WS-RESTART-LINE.
+
+       READ-POST-MARKER.
+           OPEN INPUT post-marker-file
+           IF WS-POSTMARK-STATUS = "00"
+               READ post-marker-file
+                   AT END CONTINUE
+               END-READ
+               IF FUNCTION NUMVAL(POSTMARK-LINE) > WS-RESTART-LINE
+                   MOVE FUNCTION NUMVAL(POSTMARK-LINE)
+                       TO WS-RESTART-LINE
+               END-IF
+               CLOSE post-marker-file
+           END-IF.
+
+       WRITE-POST-MARKER.
+           MOVE WS-LINE-NUM TO POSTMARK-LINE
+           OPEN OUTPUT post-marker-file
+           IF WS-POSTMARK-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN POST-MARKER-FILE, FILE STATUS "
+                       WS-POSTMARK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE POSTMARK-LINE
+           CLOSE post-marker-file.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-LINE-NUM TO CKPT-LINE-TXT
+           MOVE WS-RUN-COUNT TO CKPT-COUNT-TXT
+           MOVE WS-RUN-TOTAL TO CKPT-TOTAL-EDIT
+           MOVE WS-DUP-COUNT TO CKPT-DUP-COUNT-TXT
+           MOVE WS-REPORT-COUNT TO CKPT-RPT-COUNT-TXT
+           OPEN OUTPUT checkpoint-file
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN CHECKPOINT-FILE, FILE STATUS "
+                       WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           STRING CKPT-HDR-TAG DELIMITED BY SIZE
+                   x"09" DELIMITED BY SIZE
+                   CKPT-LINE-TXT DELIMITED BY SIZE
+                   x"09" DELIMITED BY SIZE
+                   CKPT-COUNT-TXT DELIMITED BY SIZE
+                   x"09" DELIMITED BY SIZE
+                   CKPT-TOTAL-EDIT DELIMITED BY SIZE
+                   x"09" DELIMITED BY SIZE
+                   CKPT-DUP-COUNT-TXT DELIMITED BY SIZE
+                   x"09" DELIMITED BY SIZE
+                   CKPT-RPT-COUNT-TXT DELIMITED BY SIZE
+               INTO CHECKPOINT-LINE
+           END-STRING
+           WRITE CHECKPOINT-LINE
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+                   UNTIL DUP-IDX > WS-DUP-COUNT
+               MOVE WS-DUP-KEY(DUP-IDX) TO CHECKPOINT-LINE
+               WRITE CHECKPOINT-LINE
+           END-PERFORM
+           PERFORM VARYING RPT-IDX FROM 1 BY 1
+                   UNTIL RPT-IDX > WS-REPORT-COUNT
+               MOVE RPT-DEBIT-COUNT(RPT-IDX)
+                   TO CKPT-RPT-DEBIT-COUNT-TXT
+               MOVE RPT-DEBIT-TOTAL(RPT-IDX)
+                   TO CKPT-RPT-DEBIT-TOTAL-EDIT
+               MOVE RPT-CREDIT-COUNT(RPT-IDX)
+                   TO CKPT-RPT-CREDIT-COUNT-TXT
+               MOVE RPT-CREDIT-TOTAL(RPT-IDX)
+                   TO CKPT-RPT-CREDIT-TOTAL-EDIT
+               STRING RPT-ACCT-ID(RPT-IDX) DELIMITED BY SIZE
+                       x"09" DELIMITED BY SIZE
+                       CKPT-RPT-DEBIT-COUNT-TXT DELIMITED BY SIZE
+                       x"09" DELIMITED BY SIZE
+                       CKPT-RPT-DEBIT-TOTAL-EDIT DELIMITED BY SIZE
+                       x"09" DELIMITED BY SIZE
+                       CKPT-RPT-CREDIT-COUNT-TXT DELIMITED BY SIZE
+                       x"09" DELIMITED BY SIZE
+                       CKPT-RPT-CREDIT-TOTAL-EDIT DELIMITED BY SIZE
+                   INTO CHECKPOINT-LINE
+               END-STRING
+               WRITE CHECKPOINT-LINE
+           END-PERFORM
+           CLOSE checkpoint-file.
+
+       PROCESS-TRAILER.
+           MOVE FUNCTION NUMVAL(WS-RAW-FIELD-2) TO WS-EXPECTED-COUNT
+           MOVE FUNCTION NUMVAL(WS-RAW-FIELD-3) TO WS-EXPECTED-TOTAL
+           SET TRAILER-SEEN TO TRUE.
+
+       VERIFY-CONTROL-TOTALS.
+           IF NOT TRAILER-SEEN
+               DISPLAY "CONTROL BREAK: NO TRAILER RECORD FOUND"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-RUN-COUNT NOT = WS-EXPECTED-COUNT
+                  OR WS-RUN-TOTAL NOT = WS-EXPECTED-TOTAL
+                   DISPLAY "CONTROL BREAK: COUNT/TOTAL MISMATCH"
+                   DISPLAY "  EXPECTED COUNT " WS-EXPECTED-COUNT
+                           " ACTUAL " WS-RUN-COUNT
+                   DISPLAY "  EXPECTED TOTAL " WS-EXPECTED-TOTAL
+                           " ACTUAL " WS-RUN-TOTAL
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   DISPLAY "CONTROL TOTALS VERIFIED OK"
+               END-IF
+           END-IF.
+
+       VALIDATE-TRANSACTION.
+           SET VALID-TRANSACTION TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM XREF-ACCOUNTS
+           EVALUATE TRUE
+               WHEN WS-FIELD-COUNT NOT = 3
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "BAD-FIELD-COUNT" TO WS-REJECT-REASON
+               WHEN FUNCTION TEST-NUMVAL(TR-SUM) NOT = 0
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "SUM-NOT-NUMERIC" TO WS-REJECT-REASON
+               WHEN TR-SRC = SPACES
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "SRC-BLANK" TO WS-REJECT-REASON
+               WHEN TR-DST = SPACES
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "DST-BLANK" TO WS-REJECT-REASON
+               WHEN NOT SRC-ON-FILE
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "SRC-NOT-ON-FILE" TO WS-REJECT-REASON
+               WHEN NOT DST-ON-FILE
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "DST-NOT-ON-FILE" TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       VALIDATE-FEE.
+           SET VALID-TRANSACTION TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM XREF-ACCOUNTS
+           EVALUATE TRUE
+               WHEN WS-FIELD-COUNT NOT = 2
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "BAD-FIELD-COUNT" TO WS-REJECT-REASON
+               WHEN FUNCTION TEST-NUMVAL(TR-SUM) NOT = 0
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "SUM-NOT-NUMERIC" TO WS-REJECT-REASON
+               WHEN TR-SRC = SPACES
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "ACCT-BLANK" TO WS-REJECT-REASON
+               WHEN NOT SRC-ON-FILE
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "ACCT-NOT-ON-FILE" TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       VALIDATE-REVERSAL.
+           SET VALID-TRANSACTION TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM XREF-ACCOUNTS
+           EVALUATE TRUE
+               WHEN WS-FIELD-COUNT NOT = 4
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "BAD-FIELD-COUNT" TO WS-REJECT-REASON
+               WHEN FUNCTION TEST-NUMVAL(TR-SUM) NOT = 0
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "SUM-NOT-NUMERIC" TO WS-REJECT-REASON
+               WHEN TR-SRC = SPACES
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "SRC-BLANK" TO WS-REJECT-REASON
+               WHEN TR-DST = SPACES
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "DST-BLANK" TO WS-REJECT-REASON
+               WHEN REV-REF-ID = SPACES
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "REF-ID-BLANK" TO WS-REJECT-REASON
+               WHEN NOT SRC-ON-FILE
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "SRC-NOT-ON-FILE" TO WS-REJECT-REASON
+               WHEN NOT DST-ON-FILE
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "DST-NOT-ON-FILE" TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       XREF-ACCOUNTS.
+           MOVE "N" TO WS-SRC-FOUND-SW
+           MOVE "N" TO WS-DST-FOUND-SW
+           IF TR-SRC NOT = SPACES
+               MOVE TR-SRC TO AM-ACCT-ID
+               READ account-master
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET SRC-ON-FILE TO TRUE
+               END-READ
+           END-IF
+           IF TR-DST NOT = SPACES
+               MOVE TR-DST TO AM-ACCT-ID
+               READ account-master
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET DST-ON-FILE TO TRUE
+               END-READ
+           END-IF.
+
+       WRITE-REJECT.
+           STRING WS-REJECT-REASON DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   TRANSACTIONS-LINE DELIMITED BY SIZE
+               INTO REJECT-LINE
+           END-STRING
+           WRITE REJECT-LINE.
+
+       POST-TRANSACTION.
+           MOVE FUNCTION NUMVAL(TR-SUM) TO WS-DEBIT-AMT
+           MOVE FUNCTION NUMVAL(TR-SUM) TO WS-CREDIT-AMT
+
+           MOVE TR-SRC TO AM-ACCT-ID
+           READ account-master
+               INVALID KEY
+                   DISPLAY "UNKNOWN SOURCE ACCOUNT: " TR-SRC
+               NOT INVALID KEY
+                   SUBTRACT WS-DEBIT-AMT FROM AM-BALANCE
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   PERFORM ACCUM-DEBIT
+           END-READ
+
+           MOVE TR-DST TO AM-ACCT-ID
+           READ account-master
+               INVALID KEY
+                   DISPLAY "UNKNOWN DESTINATION ACCOUNT: " TR-DST
+               NOT INVALID KEY
+                   ADD WS-CREDIT-AMT TO AM-BALANCE
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   PERFORM ACCUM-CREDIT
+           END-READ.
+
+       POST-FEE.
+           MOVE FUNCTION NUMVAL(TR-SUM) TO WS-DEBIT-AMT
+           MOVE TR-SRC TO AM-ACCT-ID
+           READ account-master
+               INVALID KEY
+                   DISPLAY "UNKNOWN FEE ACCOUNT: " TR-SRC
+               NOT INVALID KEY
+                   SUBTRACT WS-DEBIT-AMT FROM AM-BALANCE
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   PERFORM ACCUM-DEBIT
+           END-READ.
+
+       ACCUM-DEBIT.
+           MOVE TR-SRC TO WS-LOOKUP-ID
+           PERFORM FIND-OR-ADD-REPORT-ENTRY
+           ADD 1 TO RPT-DEBIT-COUNT(RPT-IDX)
+           ADD WS-DEBIT-AMT TO RPT-DEBIT-TOTAL(RPT-IDX).
+
+       ACCUM-CREDIT.
+           MOVE TR-DST TO WS-LOOKUP-ID
+           PERFORM FIND-OR-ADD-REPORT-ENTRY
+           ADD 1 TO RPT-CREDIT-COUNT(RPT-IDX)
+           ADD WS-CREDIT-AMT TO RPT-CREDIT-TOTAL(RPT-IDX).
+
+       FIND-OR-ADD-REPORT-ENTRY.
+           PERFORM VARYING RPT-IDX FROM 1 BY 1
+                   UNTIL RPT-IDX > WS-REPORT-COUNT
+                      OR RPT-ACCT-ID(RPT-IDX) = WS-LOOKUP-ID
+               CONTINUE
            END-PERFORM
-           CLOSE transactions.
-       STOP RUN.
+           IF RPT-IDX > WS-REPORT-COUNT
+               IF WS-REPORT-COUNT >= 500
+                   DISPLAY "REPORT TABLE FULL AT 500 ACCOUNTS"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-REPORT-COUNT
+               SET RPT-IDX TO WS-REPORT-COUNT
+               MOVE WS-LOOKUP-ID TO RPT-ACCT-ID(RPT-IDX)
+               MOVE 0 TO RPT-DEBIT-COUNT(RPT-IDX)
+               MOVE 0 TO RPT-DEBIT-TOTAL(RPT-IDX)
+               MOVE 0 TO RPT-CREDIT-COUNT(RPT-IDX)
+               MOVE 0 TO RPT-CREDIT-TOTAL(RPT-IDX)
+           END-IF.
+
+       PRINT-SUMMARY-REPORT.
+           DISPLAY " "
+           DISPLAY "DAILY ACTIVITY SUMMARY BY ACCOUNT"
+           DISPLAY "ACCOUNT     DEB-CNT    DEBITED  "
+                   "CRD-CNT   CREDITED"
+           PERFORM VARYING RPT-IDX FROM 1 BY 1
+                   UNTIL RPT-IDX > WS-REPORT-COUNT
+               MOVE RPT-DEBIT-TOTAL(RPT-IDX) TO RPT-DEBIT-TOTAL-EDIT
+               MOVE RPT-CREDIT-TOTAL(RPT-IDX)
+                   TO RPT-CREDIT-TOTAL-EDIT
+               DISPLAY RPT-ACCT-ID(RPT-IDX) " "
+                       RPT-DEBIT-COUNT(RPT-IDX) " "
+                       RPT-DEBIT-TOTAL-EDIT " "
+                       RPT-CREDIT-COUNT(RPT-IDX) " "
+                       RPT-CREDIT-TOTAL-EDIT
+           END-PERFORM.
