@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. acctload.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT acct-seed ASSIGN TO "account-master-seed.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT account-master ASSIGN TO "account-master.dat"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS AM-ACCT-ID
+               FILE STATUS IS WS-AM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD acct-seed.
+       01 ACCT-SEED-LINE PIC X(80).
+       FD account-master.
+       COPY ACCTMAST.
+       WORKING-STORAGE SECTION.
+       01 WS-AM-STATUS PIC XX.
+       01 WS-SEED-ID PIC X(10).
+       01 WS-SEED-BAL PIC X(15).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT acct-seed
+           OPEN OUTPUT account-master
+           PERFORM UNTIL 1=0
+               READ acct-seed AT END
+                   EXIT PERFORM
+               END-READ
+               UNSTRING ACCT-SEED-LINE DELIMITED BY x"09" INTO
+                   WS-SEED-ID
+                   WS-SEED-BAL
+               END-UNSTRING
+               MOVE WS-SEED-ID TO AM-ACCT-ID
+               MOVE FUNCTION NUMVAL(WS-SEED-BAL) TO AM-BALANCE
+               WRITE ACCOUNT-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "DUPLICATE SEED ACCOUNT: " WS-SEED-ID
+               END-WRITE
+           END-PERFORM
+           CLOSE acct-seed
+           CLOSE account-master.
+           STOP RUN.
