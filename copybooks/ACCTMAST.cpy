@@ -0,0 +1,8 @@
+      *****************************************************
+      * ACCOUNT-MASTER record layout.
+      * Keyed indexed file of accounts serviced by this
+      * system and their current running balance.
+      *****************************************************
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-ACCT-ID              PIC X(10).
+           05  AM-BALANCE              PIC S9(9)V99 COMP-3.
